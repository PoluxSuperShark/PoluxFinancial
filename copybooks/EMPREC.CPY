@@ -0,0 +1,28 @@
+000010*-----------------------------------------------------------*
+000020* EMPREC - SHARED EMPLOYEE RECORD LAYOUT FOR PAYROLL
+000030*          PROGRAMS.  INCLUDED BY TAXES, AND BY ANY FUTURE
+000040*          PAYROLL PROGRAM THAT NEEDS TO CARRY EMPLOYEE
+000050*          IDENTITY ALONGSIDE THE SALARY FIGURE.
+000060*
+000070*          THE LAST RECORD ON THE FILE MAY BE A TRAILER
+000080*          RECORD INSTEAD OF AN EMPLOYEE - RECOGNIZED BY
+000090*          EMP-ID CONTAINING THE HIGH-VALUE SENTINEL 99999 -
+000100*          CARRYING THE EXPECTED RECORD COUNT, SALARY CONTROL
+000110*          TOTAL, AND EXPECTED TAX TOTAL FOR THE RUN.
+000120*          EMPLOYEE-TRAILER-RECORD BELOW GIVES THAT SAME 80
+000130*          BYTES ITS TRAILER MEANING.
+000140*-----------------------------------------------------------*
+000150 01  EMPLOYEE-RECORD.
+000160     05  EMP-ID                PIC 9(05).
+000170         88  EMP-RECORD-IS-TRAILER      VALUE 99999.
+000180     05  EMP-NAME              PIC X(30).
+000190     05  EMP-DEPT-CODE         PIC X(04).
+000200     05  EMP-SALARY            PIC 9(06)V99.
+000210     05  FILLER                PIC X(33).
+000220*
+000230 01  EMPLOYEE-TRAILER-RECORD REDEFINES EMPLOYEE-RECORD.
+000240     05  TRL-ID-CHECK          PIC 9(05).
+000250     05  TRL-RECORD-COUNT      PIC 9(07).
+000260     05  TRL-CONTROL-TOTAL     PIC 9(09)V99.
+000270     05  TRL-EXPECTED-TAX      PIC 9(09)V99.
+000280     05  FILLER                PIC X(46).
