@@ -0,0 +1,21 @@
+000010*-----------------------------------------------------------*
+000020* EMPMSTR - EMPLOYEE MASTER, KEYED BY EMPLOYEE ID.  HOLDS
+000030*           YEAR-TO-DATE PAYROLL TOTALS FOR DIRECT LOOKUP OR
+000040*           UPDATE OF A SINGLE EMPLOYEE, WITHOUT A FULL PASS
+000050*           OF THE FILE.  REPLACES THE OLD SEQUENTIAL
+000060*           YTD-FILE / NEW-YTD-FILE CARRY-FORWARD PAIR - THIS
+000070*           FILE IS UPDATED IN PLACE, RUN OVER RUN, RATHER
+000080*           THAN REWRITTEN END TO END EVERY NIGHT.
+000090*-----------------------------------------------------------*
+000100 01  EMPLOYEE-MASTER-RECORD.
+000110     05  EMM-EMPLOYEE-ID           PIC 9(05).
+000120     05  EMM-NAME                  PIC X(30).
+000130     05  EMM-DEPT-CODE             PIC X(04).
+000140     05  EMM-YTD-GROSS             PIC 9(08)V99.
+000150     05  EMM-YTD-INCOME-TAX        PIC 9(08)V99.
+000160     05  EMM-YTD-SOC-SEC           PIC 9(08)V99.
+000170     05  EMM-YTD-HEALTH-INS        PIC 9(08)V99.
+000180     05  EMM-YTD-WITHHELD          PIC 9(08)V99.
+000190     05  EMM-YTD-NET-PAY           PIC 9(08)V99.
+000200     05  EMM-LAST-RUN-DATE         PIC 9(06).
+000210     05  FILLER                    PIC X(15).
