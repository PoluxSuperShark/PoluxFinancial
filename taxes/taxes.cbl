@@ -1,39 +1,945 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. Taxes. *> @CBL.Polux.bank.taxes
-
-           ENVIRONMENT DIVISION.
-
-           DATA DIVISION.
-
-           *> VARIABLES & VALUES
-           WORKING-STORAGE SECTION.
-           01 SALARY   PIC 9(6)V99 VALUE 0.
-           01 TAX      PIC 9(6)V99 VALUE 0.
-           01 MESSAGE  PIC X(50) VALUE "Enter salary".
-           01 FIN      PIC X VALUE 'N'.
-
-           PROCEDURE DIVISION.
-
-           *> MAIN PROCEDURE
-           MAIN-PROCESS.
-               DISPLAY "This program calcs tax on salary"
-               PERFORM ASK-SALARY
-               PERFORM CALCTAX
-               PERFORM DISPLAY-RESULT
-               STOP RUN.
-
-           *> FUNCTIONS
-
-               *> ASK SALARY TO USER
-           ASK-SALARY.
-               DISPLAY MESSAGE
-               ACCEPT SALARY.
-
-               *> CALCULATE TAX
-           CALCTAX.
-               COMPUTE TAX = SALARY * 0.03.
-
-               *> VALUE DISPLAYING
-           DISPLAY-RESULT.
-               DISPLAY TAX
-               DISPLAY "Finish !". *> PROGRAM FINISHED
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Taxes. *> @CBL.Polux.bank.taxes
+000030 AUTHOR. D. OKONKWO.
+000040 INSTALLATION. POLUX FINANCIAL - PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 01/06/2019.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------*
+000110*  DATE       INIT  DESCRIPTION
+000120*  01/06/2019 DO    ORIGINAL VERSION - SINGLE SALARY, ACCEPT.
+000130*  08/09/2026 DO    ADDED BATCH MODE - PROCESS AN EMPLOYEE
+000140*                   FILE OF SALARIES INSTEAD OF ONE ACCEPT,
+000150*                   WRITING ONE LINE PER EMPLOYEE TO A NEW
+000160*                   TAX REPORT FILE.  INTERACTIVE SINGLE-
+000170*                   SALARY MODE IS KEPT AS A FALLBACK WHEN
+000180*                   NO EMPLOYEE FILE IS PRESENT.
+000190*  08/09/2026 DO    REPLACED THE FLAT 3% RATE WITH GRADUATED
+000200*                   WITHHOLDING BRACKETS.  CALCTAX NOW SPLITS
+000210*                   SALARY ACROSS THE BANDS IN THE TAX
+000220*                   BRACKET TABLE AND SUMS EACH BAND'S SHARE.
+000230*  08/09/2026 DO    DISPLAY-RESULT NOW WRITES A FORMATTED
+000240*                   RECORD TO TAX-REPORT-FILE FOR EVERY RUN
+000250*                   (INTERACTIVE OR BATCH) INSTEAD OF JUST
+000260*                   DISPLAYING TAX ON THE SCREEN.  THE REPORT
+000270*                   CARRIES A HEADER LINE AND A FINAL CONTROL
+000280*                   TOTAL LINE.
+000290*  08/09/2026 DO    ADDED SALARY VALIDATION.  ZERO SALARIES
+000300*                   ARE NOW REJECTED AND LOGGED RATHER THAN
+000310*                   TAXED; SALARIES OVER THE SANITY CEILING
+000320*                   ARE FLAGGED FOR MANUAL REVIEW BUT STILL
+000330*                   PROCESSED.  THE INTERACTIVE PATH REPROMPTS
+000340*                   ON AN INVALID ENTRY INSTEAD OF PASSING IT
+000350*                   TO CALCTAX.
+000360*  08/09/2026 DO    EMPLOYEE-FILE RECORDS NOW USE THE SHARED
+000370*                   EMPREC COPYBOOK (EMPLOYEE-RECORD) SO THE
+000380*                   REPORT CARRIES THE EMPLOYEE'S ACTUAL ID
+000390*                   INSTEAD OF A GENERATED SEQUENCE NUMBER.
+000400*  08/09/2026 DO    WITHHOLDING IS NOW ITEMIZED.  WS-TAX HOLDS
+000410*                   INCOME TAX ONLY; SOCIAL SECURITY AND HEALTH
+000420*                   INSURANCE ARE COMPUTED AT THEIR OWN FLAT
+000430*                   RATES AND REPORTED SEPARATELY, ALONGSIDE A
+000440*                   TOTAL WITHHELD FIGURE.  NET PAY IS NOW
+000450*                   SALARY LESS TOTAL WITHHELD, NOT LESS INCOME
+000460*                   TAX ALONE.
+000470*  08/09/2026 DO    ADDED YEAR-TO-DATE ACCUMULATION.  EACH
+000480*                   BATCH RUN READS THE PRIOR YTD MASTER,
+000490*                   ADDS THIS RUN'S FIGURES, AND WRITES A NEW
+000500*                   YTD MASTER FOR THE NEXT RUN.  ALSO ADDED
+000510*                   CHECKPOINT/RESTART SUPPORT SO AN
+000520*                   INTERRUPTED BATCH RUN CAN BE RESTARTED
+000530*                   WITHOUT REPROCESSING OR DOUBLE-COUNTING
+000540*                   EMPLOYEES ALREADY HANDLED.
+000550*  08/09/2026 DO    ADDED TRAILER RECONCILIATION.  IF THE LAST
+000560*                   RECORD ON EMPLOYEE-FILE IS A TRAILER (EMP-ID
+000570*                   OF 99999) CARRYING AN EXPECTED RECORD COUNT
+000580*                   AND SALARY CONTROL TOTAL, THE RUN'S ACTUAL
+000590*                   FIGURES ARE COMPARED AGAINST IT AND ANY
+000600*                   DISCREPANCY IS REPORTED ON THE TAX REPORT.
+000610*  08/09/2026 DO    REPLACED THE SEQUENTIAL YTD-FILE/NEW-YTD-
+000620*                   FILE CARRY-FORWARD PAIR WITH A SINGLE
+000630*                   INDEXED EMPLOYEE MASTER (EMPMSTR), KEYED BY
+000640*                   EMPLOYEE ID AND UPDATED IN PLACE BY KEYED
+000650*                   READ/REWRITE.  THIS ALLOWS A SINGLE
+000660*                   EMPLOYEE'S YTD RECORD TO BE LOOKED UP OR
+000670*                   CORRECTED WITHOUT A FULL PASS OF THE FILE.
+000680*                   EMPLOYEE-FILE REMAINS THE SEQUENTIAL DRIVER
+000690*                   OF EACH NIGHT'S TRANSACTIONS.
+000700*  08/09/2026 DO    RESTART DETECTION NOW KEYS OFF WHETHER A
+000710*                   CHECKPOINT RECORD WAS ACTUALLY READ, NOT
+000720*                   JUST WHETHER CKPTFILE OPENED CLEAN - AN
+000730*                   EMPTY CHECKPOINT FILE (THE NORMAL CASE ON A
+000740*                   CLEAN NIGHT, SINCE CKPTFILE IS ALLOCATED
+000750*                   MOD OVER A DELETED DATASET) NO LONGER LOOKS
+000760*                   LIKE A RESTART.  THE DUPLICATE-UPDATE GUARD
+000770*                   FOR THE ONE EMPLOYEE A RESTART MAY HAVE
+000780*                   ALREADY POSTED NOW SKIPS THAT EMPLOYEE'S
+000790*                   REPORT LINE AND RUN TOTALS TOO, NOT JUST THE
+000800*                   MASTER REWRITE.  TRAILER RECONCILIATION NOW
+000810*                   ALSO CHECKS THE RUN'S TOTAL INCOME TAX
+000820*                   AGAINST AN EXPECTED TAX TOTAL ON THE
+000830*                   TRAILER, ALONGSIDE THE EXISTING RECORD COUNT
+000840*                   AND GROSS SALARY CHECKS.  THE RUN-LEVEL TAX
+000850*                   AND WITHHOLDING ACCUMULATORS ARE WIDENED TO
+000860*                   MATCH THE GROSS TOTAL'S CAPACITY SO A LARGE
+000870*                   BATCH CANNOT SILENTLY OVERFLOW THEM.
+000880*-----------------------------------------------------------*
+000890*
+000900 ENVIRONMENT DIVISION.
+000910 CONFIGURATION SECTION.
+000920*
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+000980*
+000990     SELECT TAX-REPORT-FILE ASSIGN TO TAXRPT
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS WS-TAX-REPORT-STATUS.
+001020*
+001030     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMSTR
+001040         ORGANIZATION IS INDEXED
+001050         ACCESS MODE IS DYNAMIC
+001060         RECORD KEY IS EMM-EMPLOYEE-ID
+001070         FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+001080*
+001090     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+001100         ORGANIZATION IS SEQUENTIAL
+001110         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001120*
+001130 DATA DIVISION.
+001140 FILE SECTION.
+001150*
+001160 FD  EMPLOYEE-FILE
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORDING MODE IS F.
+001190     COPY EMPREC.
+001200*
+001210 FD  TAX-REPORT-FILE
+001220     LABEL RECORDS ARE STANDARD
+001230     RECORDING MODE IS F.
+001240 01  TAX-REPORT-RECORD.
+001250     05  TR-EMPLOYEE-ID       PIC 9(05).
+001260     05  FILLER               PIC X(02) VALUE SPACES.
+001270     05  TR-SALARY            PIC ZZZ,ZZ9.99.
+001280     05  FILLER               PIC X(02) VALUE SPACES.
+001290     05  TR-INCOME-TAX        PIC ZZZ,ZZ9.99.
+001300     05  FILLER               PIC X(02) VALUE SPACES.
+001310     05  TR-SOC-SEC           PIC ZZZ,ZZ9.99.
+001320     05  FILLER               PIC X(02) VALUE SPACES.
+001330     05  TR-HEALTH-INS        PIC ZZZ,ZZ9.99.
+001340     05  FILLER               PIC X(02) VALUE SPACES.
+001350     05  TR-TOTAL-WITHHELD    PIC ZZZ,ZZ9.99.
+001360     05  FILLER               PIC X(02) VALUE SPACES.
+001370     05  TR-NET-PAY           PIC ZZZ,ZZ9.99.
+001380     05  FILLER               PIC X(02) VALUE SPACES.
+001390     05  TR-RUN-DATE          PIC 99/99/99.
+001400     05  FILLER               PIC X(13) VALUE SPACES.
+001410 01  TAX-REPORT-TEXT-LINE REDEFINES TAX-REPORT-RECORD
+001420                                    PIC X(100).
+001430*
+001440 FD  EMPLOYEE-MASTER
+001450     LABEL RECORDS ARE STANDARD.
+001460     COPY EMPMSTR.
+001470*
+001480 FD  CHECKPOINT-FILE
+001490     LABEL RECORDS ARE STANDARD
+001500     RECORDING MODE IS F.
+001510 01  CHECKPOINT-RECORD.
+001520     05  CKPT-RUN-DATE             PIC 9(06).
+001530     05  CKPT-LAST-EMPLOYEE-ID     PIC 9(05).
+001540     05  CKPT-RECORD-COUNT         PIC 9(05).
+001550     05  CKPT-REJECT-COUNT         PIC 9(05).
+001560     05  CKPT-TOTAL-TAX            PIC 9(09)V99.
+001570     05  CKPT-TOTAL-WITHHELD       PIC 9(09)V99.
+001580     05  CKPT-TOTAL-GROSS          PIC 9(09)V99.
+001590     05  FILLER                    PIC X(07).
+001600*
+001610 WORKING-STORAGE SECTION.
+001620*
+001630*-----------------------------------------------------------*
+001640* SALARY / TAX WORK FIELDS
+001650*-----------------------------------------------------------*
+001660 01  WS-SALARY               PIC 9(06)V99 VALUE ZERO.
+001670 01  WS-SALARY-INPUT         PIC X(08) VALUE SPACES.
+001680 01  WS-TAX                  PIC 9(06)V99 VALUE ZERO.
+001690 01  WS-NET-PAY              PIC 9(06)V99 VALUE ZERO.
+001700 01  WS-MESSAGE               PIC X(50) VALUE "Enter salary".
+001710*
+001720*-----------------------------------------------------------*
+001730* REPORT CONTROL FIELDS
+001740*-----------------------------------------------------------*
+001750 01  WS-RUN-DATE              PIC 9(06) VALUE ZERO.
+001760 01  WS-EMPLOYEE-ID           PIC 9(05) VALUE ZERO.
+001770 01  WS-EMPLOYEE-ID-ED        PIC ZZZZ9.
+001780 01  WS-TOTAL-TAX             PIC 9(09)V99 VALUE ZERO.
+001790 01  WS-RECORD-COUNT-ED       PIC ZZZZ9.
+001800 01  WS-REJECT-COUNT          PIC 9(05) COMP VALUE ZERO.
+001810 01  WS-REJECT-COUNT-ED       PIC ZZZZ9.
+001820 01  WS-TOTAL-TAX-ED          PIC ZZZ,ZZZ,ZZ9.99.
+001830*
+001840*-----------------------------------------------------------*
+001850* TRAILER RECONCILIATION FIELDS - EXPECTED FIGURES COME FROM
+001860* THE TRAILER RECORD; ACTUAL FIGURES ARE ACCUMULATED AS
+001870* EMPLOYEE RECORDS ARE READ.
+001880*-----------------------------------------------------------*
+001890 01  WS-ACTUAL-GROSS-TOTAL    PIC 9(09)V99 VALUE ZERO.
+001900 01  WS-ACTUAL-GROSS-TOTAL-ED PIC ZZZ,ZZZ,ZZ9.99.
+001910 01  WS-EXPECTED-RECORD-COUNT PIC 9(07) VALUE ZERO.
+001920 01  WS-EXPECTED-RECORD-COUNT-ED PIC ZZZZZZ9.
+001930 01  WS-EXPECTED-CONTROL-TOTAL   PIC 9(09)V99 VALUE ZERO.
+001940 01  WS-EXPECTED-CONTROL-TOTAL-ED PIC ZZZ,ZZZ,ZZ9.99.
+001950 01  WS-RECORD-COUNT-DELTA       PIC S9(07) VALUE ZERO.
+001960 01  WS-RECORD-COUNT-DELTA-ED    PIC -ZZZZZZ9.
+001970 01  WS-CONTROL-TOTAL-DELTA      PIC S9(09)V99 VALUE ZERO.
+001980 01  WS-CONTROL-TOTAL-DELTA-ED   PIC -ZZZ,ZZZ,ZZ9.99.
+001990 01  WS-EXPECTED-TAX-TOTAL       PIC 9(09)V99 VALUE ZERO.
+002000 01  WS-EXPECTED-TAX-TOTAL-ED    PIC ZZZ,ZZZ,ZZ9.99.
+002010 01  WS-TAX-TOTAL-DELTA          PIC S9(09)V99 VALUE ZERO.
+002020 01  WS-TAX-TOTAL-DELTA-ED       PIC -ZZZ,ZZZ,ZZ9.99.
+002030*
+002040*-----------------------------------------------------------*
+002050* SALARY VALIDATION FIELDS
+002060*-----------------------------------------------------------*
+002070 01  WS-SALARY-CEILING        PIC 9(06)V99 VALUE 500000.00.
+002080 01  WS-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+002090     88  WS-SALARY-VALID              VALUE 'Y'.
+002100     88  WS-SALARY-INVALID            VALUE 'N'.
+002110 01  WS-REVIEW-SWITCH         PIC X(01) VALUE 'N'.
+002120     88  WS-NEEDS-REVIEW              VALUE 'Y'.
+002130     88  WS-REVIEW-NOT-NEEDED         VALUE 'N'.
+002140*
+002150*-----------------------------------------------------------*
+002160* GRADUATED TAX BRACKET TABLE - CEILING / RATE PAIRS, LOW TO
+002170* HIGH.  EACH BAND OF SALARY IS TAXED AT ITS OWN RATE; THE
+002180* LAST ROW'S CEILING IS THE HIGHEST SALARY THE TABLE COVERS.
+002190*-----------------------------------------------------------*
+002200 01  WS-TAX-BRACKET-DATA.
+002210     05  FILLER              PIC X(11) VALUE "01000000030".
+002220     05  FILLER              PIC X(11) VALUE "04000000060".
+002230     05  FILLER              PIC X(11) VALUE "08500000090".
+002240     05  FILLER              PIC X(11) VALUE "16000000120".
+002250     05  FILLER              PIC X(11) VALUE "99999999150".
+002260 01  WS-TAX-BRACKET-TABLE REDEFINES WS-TAX-BRACKET-DATA.
+002270     05  WS-TAX-BRACKET OCCURS 5 TIMES
+002280                        INDEXED BY WS-BRACKET-IDX.
+002290         10  WS-BRACKET-CEILING  PIC 9(06)V99.
+002300         10  WS-BRACKET-RATE     PIC V999.
+002310*
+002320 01  WS-TAX-CALC-FIELDS.
+002330     05  WS-PRIOR-CEILING    PIC 9(06)V99 VALUE ZERO.
+002340     05  WS-BAND-AMOUNT      PIC 9(06)V99 VALUE ZERO.
+002350*
+002360*-----------------------------------------------------------*
+002370* ITEMIZED DEDUCTION RATES AND AMOUNTS - INCOME TAX (WS-TAX)
+002380* IS COMPUTED VIA THE BRACKET TABLE ABOVE; SOCIAL SECURITY
+002390* AND HEALTH INSURANCE ARE FLAT-RATE DEDUCTIONS ON GROSS
+002400* SALARY, SUMMED INTO A SINGLE TOTAL WITHHELD FIGURE.
+002410*-----------------------------------------------------------*
+002420 01  WS-SOC-SEC-RATE          PIC V999 VALUE .062.
+002430 01  WS-HEALTH-INS-RATE       PIC V999 VALUE .015.
+002440 01  WS-SOC-SEC-TAX           PIC 9(06)V99 VALUE ZERO.
+002450 01  WS-HEALTH-INS            PIC 9(06)V99 VALUE ZERO.
+002460 01  WS-TOTAL-WITHHELD        PIC 9(06)V99 VALUE ZERO.
+002470 01  WS-GRAND-TOTAL-WITHHELD  PIC 9(09)V99 VALUE ZERO.
+002480 01  WS-GRAND-TOTAL-WH-ED     PIC ZZZ,ZZZ,ZZ9.99.
+002490*
+002500*-----------------------------------------------------------*
+002510* FILE STATUS AND CONTROL FIELDS
+002520*-----------------------------------------------------------*
+002530 01  WS-EMPLOYEE-FILE-STATUS  PIC X(02) VALUE SPACES.
+002540 01  WS-TAX-REPORT-STATUS     PIC X(02) VALUE SPACES.
+002550 01  WS-EMPLOYEE-MASTER-STATUS PIC X(02) VALUE SPACES.
+002560 01  WS-CHECKPOINT-STATUS     PIC X(02) VALUE SPACES.
+002570 01  WS-RECORD-COUNT          PIC 9(05) COMP VALUE ZERO.
+002580*
+002590*-----------------------------------------------------------*
+002600* YEAR-TO-DATE ACCUMULATION FIELDS
+002610*-----------------------------------------------------------*
+002620 01  WS-YTD-GROSS             PIC 9(08)V99 VALUE ZERO.
+002630 01  WS-YTD-INCOME-TAX        PIC 9(08)V99 VALUE ZERO.
+002640 01  WS-YTD-SOC-SEC           PIC 9(08)V99 VALUE ZERO.
+002650 01  WS-YTD-HEALTH-INS        PIC 9(08)V99 VALUE ZERO.
+002660 01  WS-YTD-WITHHELD          PIC 9(08)V99 VALUE ZERO.
+002670 01  WS-YTD-NET-PAY           PIC 9(08)V99 VALUE ZERO.
+002680*
+002690*-----------------------------------------------------------*
+002700* CHECKPOINT / RESTART FIELDS
+002710*-----------------------------------------------------------*
+002720 01  WS-LAST-CKPT-EMPLOYEE-ID PIC 9(05) VALUE ZERO.
+002730 01  WS-LAST-CKPT-RECORD-CT   PIC 9(05) VALUE ZERO.
+002740 01  WS-LAST-CKPT-REJECT-CT   PIC 9(05) VALUE ZERO.
+002750 01  WS-LAST-CKPT-TOTAL-TAX   PIC 9(09)V99 VALUE ZERO.
+002760 01  WS-LAST-CKPT-TOTAL-WH    PIC 9(09)V99 VALUE ZERO.
+002770 01  WS-LAST-CKPT-TOTAL-GROSS PIC 9(09)V99 VALUE ZERO.
+002780*
+002790 01  WS-SWITCHES.
+002800     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+002810         88  WS-END-OF-FILE           VALUE 'Y'.
+002820         88  WS-NOT-END-OF-FILE       VALUE 'N'.
+002830     05  WS-MODE-SWITCH       PIC X(01) VALUE 'I'.
+002840         88  WS-BATCH-MODE            VALUE 'B'.
+002850         88  WS-INTERACTIVE-MODE      VALUE 'I'.
+002860     05  WS-MASTER-SWITCH     PIC X(01) VALUE 'N'.
+002870         88  WS-EXISTING-MASTER-RECORD VALUE 'Y'.
+002880         88  WS-NEW-MASTER-RECORD      VALUE 'N'.
+002890     05  WS-CKPT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+002900         88  WS-CKPT-END-OF-FILE      VALUE 'Y'.
+002910         88  WS-CKPT-NOT-END-OF-FILE  VALUE 'N'.
+002920     05  WS-CKPT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+002930         88  WS-CKPT-RECORD-FOUND     VALUE 'Y'.
+002940         88  WS-CKPT-RECORD-NOT-FOUND VALUE 'N'.
+002950     05  WS-RESTART-SWITCH    PIC X(01) VALUE 'N'.
+002960         88  WS-RESTARTING            VALUE 'Y'.
+002970         88  WS-NOT-RESTARTING        VALUE 'N'.
+002980     05  WS-RECON-SWITCH      PIC X(01) VALUE 'Y'.
+002990         88  WS-RECON-IN-BALANCE      VALUE 'Y'.
+003000         88  WS-RECON-OUT-OF-BALANCE  VALUE 'N'.
+003010     05  WS-DUP-CHECK-SWITCH  PIC X(01) VALUE 'N'.
+003020         88  WS-DUP-CHECK-PENDING     VALUE 'Y'.
+003030         88  WS-DUP-CHECK-DONE        VALUE 'N'.
+003040     05  WS-DUPLICATE-SWITCH  PIC X(01) VALUE 'N'.
+003050         88  WS-DUPLICATE-EMPLOYEE     VALUE 'Y'.
+003060         88  WS-NOT-DUPLICATE-EMPLOYEE VALUE 'N'.
+003070*
+003080 PROCEDURE DIVISION.
+003090*
+003100*=============================================================*
+003110* 0000-MAINLINE - PROGRAM ENTRY POINT
+003120*=============================================================*
+003130 0000-MAINLINE.
+003140     DISPLAY "This program calcs tax on salary"
+003150     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003160     IF WS-BATCH-MODE
+003170         PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+003180     ELSE
+003190         PERFORM 2500-PROCESS-INTERACTIVE THRU 2500-EXIT
+003200     END-IF
+003210     PERFORM 9000-TERMINATE THRU 9000-EXIT
+003220     STOP RUN.
+003230*
+003240*=============================================================*
+003250* 1000-INITIALIZE - DECIDE BATCH OR INTERACTIVE AND OPEN FILES
+003260*=============================================================*
+003270 1000-INITIALIZE.
+003280     ACCEPT WS-RUN-DATE FROM DATE
+003290     PERFORM 1200-CHECK-FOR-RESTART THRU 1200-EXIT
+003300     OPEN INPUT EMPLOYEE-FILE
+003310     IF WS-EMPLOYEE-FILE-STATUS = "00"
+003320         SET WS-BATCH-MODE TO TRUE
+003330     ELSE
+003340         SET WS-INTERACTIVE-MODE TO TRUE
+003350         SET WS-NOT-RESTARTING TO TRUE
+003360     END-IF
+003370     IF WS-BATCH-MODE
+003380         PERFORM 1300-OPEN-EMPLOYEE-MASTER THRU 1300-EXIT
+003390         PERFORM 1400-OPEN-CHECKPOINT-FILE THRU 1400-EXIT
+003400     END-IF
+003410     IF WS-RESTARTING
+003420         MOVE WS-LAST-CKPT-RECORD-CT TO WS-RECORD-COUNT
+003430         MOVE WS-LAST-CKPT-REJECT-CT TO WS-REJECT-COUNT
+003440         MOVE WS-LAST-CKPT-TOTAL-TAX TO WS-TOTAL-TAX
+003450         MOVE WS-LAST-CKPT-TOTAL-WH  TO WS-GRAND-TOTAL-WITHHELD
+003460         MOVE WS-LAST-CKPT-TOTAL-GROSS TO WS-ACTUAL-GROSS-TOTAL
+003470     END-IF
+003480     PERFORM 1160-OPEN-TAX-REPORT-FILE THRU 1160-EXIT.
+003490 1000-EXIT.
+003500     EXIT.
+003510*
+003520*-------------------------------------------------------------*
+003530* 1100-WRITE-REPORT-HEADER - TITLE LINE FOR THE TAX REPORT
+003540*-------------------------------------------------------------*
+003550 1100-WRITE-REPORT-HEADER.
+003560     MOVE SPACES TO TAX-REPORT-TEXT-LINE
+003570     STRING "POLUX FINANCIAL - EMPLOYEE TAX REPORT - RUN DATE "
+003580             WS-RUN-DATE
+003590         DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+003600     WRITE TAX-REPORT-RECORD.
+003610 1100-EXIT.
+003620     EXIT.
+003630*
+003640*-------------------------------------------------------------*
+003650* 1150-WRITE-RESTART-HEADER - NOTE THAT THIS RUN IS RESUMING
+003660*                             AN EARLIER INTERRUPTED BATCH
+003670*-------------------------------------------------------------*
+003680 1150-WRITE-RESTART-HEADER.
+003690     MOVE WS-LAST-CKPT-EMPLOYEE-ID TO WS-EMPLOYEE-ID-ED
+003700     MOVE SPACES TO TAX-REPORT-TEXT-LINE
+003710     STRING "*** RUN RESTARTED AFTER EMPLOYEE " WS-EMPLOYEE-ID-ED
+003720             " - RUN DATE " WS-RUN-DATE " ***"
+003730         DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+003740     WRITE TAX-REPORT-RECORD.
+003750 1150-EXIT.
+003760     EXIT.
+003770*
+003780*-------------------------------------------------------------*
+003790* 1160-OPEN-TAX-REPORT-FILE - OPEN THE TAX REPORT FILE (EXTEND
+003800*                             ON A RESTART, OUTPUT OTHERWISE)
+003810*                             AND WRITE ITS LEAD-IN LINE.  GLPOST
+003820*                             (JCL STEP030) DEPENDS ON THIS FILE,
+003830*                             SO A FAILED OPEN MUST STOP THE RUN
+003840*                             RATHER THAN BE DISCOVERED AT THE
+003850*                             FIRST WRITE.
+003860*-------------------------------------------------------------*
+003870 1160-OPEN-TAX-REPORT-FILE.
+003880     IF WS-RESTARTING
+003890         OPEN EXTEND TAX-REPORT-FILE
+003900     ELSE
+003910         OPEN OUTPUT TAX-REPORT-FILE
+003920     END-IF
+003930     IF WS-TAX-REPORT-STATUS NOT = "00"
+003940         DISPLAY "TAX REPORT FILE OPEN FAILED - STATUS "
+003950             WS-TAX-REPORT-STATUS
+003960         CLOSE EMPLOYEE-FILE
+003970         IF WS-BATCH-MODE
+003980             CLOSE EMPLOYEE-MASTER
+003990             CLOSE CHECKPOINT-FILE
+004000         END-IF
+004010         MOVE 16 TO RETURN-CODE
+004020         STOP RUN
+004030     END-IF
+004040     IF WS-RESTARTING
+004050         PERFORM 1150-WRITE-RESTART-HEADER THRU 1150-EXIT
+004060     ELSE
+004070         PERFORM 1100-WRITE-REPORT-HEADER THRU 1100-EXIT
+004080     END-IF.
+004090 1160-EXIT.
+004100     EXIT.
+004110*
+004120*-------------------------------------------------------------*
+004130* 1200-CHECK-FOR-RESTART - SEE WHETHER A CHECKPOINT FROM AN
+004140*                          INTERRUPTED RUN IS ON FILE.  ON A
+004150*                          CLEAN NIGHT CKPTFILE IS ALLOCATED
+004160*                          DISP=(MOD,DELETE,KEEP) OVER A
+004170*                          NONEXISTENT DATASET, SO THE OPEN
+004180*                          BELOW SUCCEEDS EVERY NIGHT WHETHER OR
+004190*                          NOT A CHECKPOINT WAS ACTUALLY LEFT
+004200*                          BEHIND.  WHETHER THIS RUN IS A
+004210*                          RESTART IS THEREFORE DECIDED BY
+004220*                          WHETHER 1210-READ-CHECKPOINT ACTUALLY
+004230*                          FOUND A RECORD, NOT BY THE OPEN
+004240*                          STATUS ALONE.
+004250*-------------------------------------------------------------*
+004260 1200-CHECK-FOR-RESTART.
+004270     OPEN INPUT CHECKPOINT-FILE
+004280     IF WS-CHECKPOINT-STATUS = "00"
+004290         PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+004300             UNTIL WS-CKPT-END-OF-FILE
+004310         CLOSE CHECKPOINT-FILE
+004320         IF WS-CKPT-RECORD-FOUND
+004330             SET WS-RESTARTING TO TRUE
+004340         ELSE
+004350             SET WS-NOT-RESTARTING TO TRUE
+004360         END-IF
+004370     ELSE
+004380         SET WS-NOT-RESTARTING TO TRUE
+004390     END-IF.
+004400 1200-EXIT.
+004410     EXIT.
+004420*
+004430*-------------------------------------------------------------*
+004440* 1210-READ-CHECKPOINT - KEEP THE LAST CHECKPOINT RECORD ON
+004450*                        FILE; IT REFLECTS WHERE THE PRIOR
+004460*                        RUN LEFT OFF.  WS-CKPT-RECORD-FOUND IS
+004470*                        SET AS SOON AS ANY RECORD IS READ, SO
+004480*                        1200-CHECK-FOR-RESTART CAN TELL A TRUE
+004490*                        RESTART FROM AN EMPTY CHECKPOINT FILE.
+004500*-------------------------------------------------------------*
+004510 1210-READ-CHECKPOINT.
+004520     READ CHECKPOINT-FILE
+004530         AT END
+004540             SET WS-CKPT-END-OF-FILE TO TRUE
+004550         NOT AT END
+004560             SET WS-CKPT-RECORD-FOUND TO TRUE
+004570             MOVE CKPT-LAST-EMPLOYEE-ID
+004580                 TO WS-LAST-CKPT-EMPLOYEE-ID
+004590             MOVE CKPT-RECORD-COUNT     TO WS-LAST-CKPT-RECORD-CT
+004600             MOVE CKPT-REJECT-COUNT     TO WS-LAST-CKPT-REJECT-CT
+004610             MOVE CKPT-TOTAL-TAX        TO WS-LAST-CKPT-TOTAL-TAX
+004620             MOVE CKPT-TOTAL-WITHHELD   TO WS-LAST-CKPT-TOTAL-WH
+004630             MOVE CKPT-TOTAL-GROSS
+004640                 TO WS-LAST-CKPT-TOTAL-GROSS
+004650     END-READ.
+004660 1210-EXIT.
+004670     EXIT.
+004680*
+004690*-------------------------------------------------------------*
+004700* 1300-OPEN-EMPLOYEE-MASTER - OPEN THE YTD MASTER FOR KEYED
+004710*                             READ/REWRITE.  THE MASTER IS
+004720*                             UPDATED IN PLACE, SO THE SAME
+004730*                             OPEN SERVES A FRESH RUN OR A
+004740*                             RESTARTED ONE.
+004750*-------------------------------------------------------------*
+004760 1300-OPEN-EMPLOYEE-MASTER.
+004770     OPEN I-O EMPLOYEE-MASTER
+004780     IF WS-EMPLOYEE-MASTER-STATUS NOT = "00"
+004790         DISPLAY "EMPLOYEE MASTER OPEN FAILED - STATUS "
+004800             WS-EMPLOYEE-MASTER-STATUS
+004810         CLOSE EMPLOYEE-FILE
+004820         MOVE 16 TO RETURN-CODE
+004830         STOP RUN
+004840     END-IF.
+004850 1300-EXIT.
+004860     EXIT.
+004870*
+004880*-------------------------------------------------------------*
+004890* 1400-OPEN-CHECKPOINT-FILE - (RE)OPEN THE CHECKPOINT FILE FOR
+004900*                             WRITING THIS RUN'S PROGRESS
+004910*-------------------------------------------------------------*
+004920 1400-OPEN-CHECKPOINT-FILE.
+004930     IF WS-RESTARTING
+004940         OPEN EXTEND CHECKPOINT-FILE
+004950     ELSE
+004960         OPEN OUTPUT CHECKPOINT-FILE
+004970     END-IF
+004980     IF WS-CHECKPOINT-STATUS NOT = "00"
+004990         DISPLAY "CHECKPOINT FILE OPEN FAILED - STATUS "
+005000             WS-CHECKPOINT-STATUS
+005010         CLOSE EMPLOYEE-FILE
+005020         CLOSE EMPLOYEE-MASTER
+005030         MOVE 16 TO RETURN-CODE
+005040         STOP RUN
+005050     END-IF.
+005060 1400-EXIT.
+005070     EXIT.
+005080*
+005090*=============================================================*
+005100* 2000-PROCESS-BATCH - LOOP OVER THE EMPLOYEE FILE
+005110*=============================================================*
+005120 2000-PROCESS-BATCH.
+005130     PERFORM 2100-READ-EMPLOYEE-FILE THRU 2100-EXIT
+005140     IF WS-RESTARTING
+005150         PERFORM 2110-SKIP-PROCESSED-EMPLOYEES THRU 2110-EXIT
+005160         SET WS-DUP-CHECK-PENDING TO TRUE
+005170     END-IF
+005180     PERFORM 2050-PROCESS-ONE-EMPLOYEE THRU 2050-EXIT
+005190         UNTIL WS-END-OF-FILE.
+005200 2000-EXIT.
+005210     EXIT.
+005220*
+005230*-------------------------------------------------------------*
+005240* 2050-PROCESS-ONE-EMPLOYEE - VALIDATE, TAX, AND REPORT ONE
+005250*                             EMPLOYEE FROM THE EMPLOYEE FILE.
+005260*                             ON A RESTART, THE FIRST EMPLOYEE
+005270*                             CHECKED BY 2055-CHECK-DUPLICATE-
+005280*                             UPDATE MAY HAVE ALREADY BEEN
+005290*                             REPORTED AND POSTED TO THE MASTER
+005300*                             BY THE INTERRUPTED RUN BEFORE ITS
+005310*                             CHECKPOINT COULD BE WRITTEN - THAT
+005320*                             EMPLOYEE IS SKIPPED ENTIRELY HERE
+005330*                             SO THE REPORT LINE, RUN TOTALS, AND
+005340*                             MASTER ARE NOT DOUBLE-COUNTED.
+005350*-------------------------------------------------------------*
+005360 2050-PROCESS-ONE-EMPLOYEE.
+005370     MOVE EMP-SALARY TO WS-SALARY
+005380     MOVE EMP-ID TO WS-EMPLOYEE-ID
+005390     ADD WS-SALARY TO WS-ACTUAL-GROSS-TOTAL
+005400     PERFORM 3100-VALIDATE-SALARY THRU 3100-EXIT
+005410     PERFORM 2055-CHECK-DUPLICATE-UPDATE THRU 2055-EXIT
+005420     IF WS-DUPLICATE-EMPLOYEE
+005430         CONTINUE
+005440     ELSE
+005450         IF WS-SALARY-VALID
+005460             PERFORM 4000-CALCTAX THRU 4000-EXIT
+005470             PERFORM 4200-ITEMIZE-DEDUCTIONS THRU 4200-EXIT
+005480             PERFORM 5000-DISPLAY-RESULT THRU 5000-EXIT
+005490             PERFORM 2060-UPDATE-YTD THRU 2060-EXIT
+005500             IF WS-NEEDS-REVIEW
+005510                 PERFORM 5200-FLAG-FOR-REVIEW THRU 5200-EXIT
+005520             END-IF
+005530         ELSE
+005540             PERFORM 5100-REJECT-RECORD THRU 5100-EXIT
+005550         END-IF
+005560     END-IF
+005570     PERFORM 2090-WRITE-CHECKPOINT THRU 2090-EXIT
+005580     PERFORM 2100-READ-EMPLOYEE-FILE THRU 2100-EXIT.
+005590 2050-EXIT.
+005600     EXIT.
+005610*
+005620*-------------------------------------------------------------*
+005630* 2055-CHECK-DUPLICATE-UPDATE - ON A RESTART, TEST ONLY THE
+005640*                               FIRST EMPLOYEE PROCESSED TO SEE
+005650*                               WHETHER THE INTERRUPTED RUN
+005660*                               ALREADY POSTED THIS EMPLOYEE'S
+005670*                               MASTER TODAY.  THE CHECK IS NOT
+005680*                               APPLIED TO ANY OTHER EMPLOYEE, SO
+005690*                               A DELIBERATE SAME-DAY RE-RUN TO
+005700*                               CORRECT ONE EMPLOYEE STILL
+005710*                               UPDATES THE MASTER NORMALLY.
+005720*-------------------------------------------------------------*
+005730 2055-CHECK-DUPLICATE-UPDATE.
+005740     SET WS-NOT-DUPLICATE-EMPLOYEE TO TRUE
+005750     IF WS-DUP-CHECK-PENDING
+005760         SET WS-DUP-CHECK-DONE TO TRUE
+005770         MOVE WS-EMPLOYEE-ID TO EMM-EMPLOYEE-ID
+005780         READ EMPLOYEE-MASTER
+005790             INVALID KEY
+005800                 SET WS-NEW-MASTER-RECORD TO TRUE
+005810             NOT INVALID KEY
+005820                 SET WS-EXISTING-MASTER-RECORD TO TRUE
+005830         END-READ
+005840         IF WS-EXISTING-MASTER-RECORD
+005850            AND EMM-LAST-RUN-DATE = WS-RUN-DATE
+005860             SET WS-DUPLICATE-EMPLOYEE TO TRUE
+005870         END-IF
+005880     END-IF.
+005890 2055-EXIT.
+005900     EXIT.
+005910*
+005920*-------------------------------------------------------------*
+005930* 2060-UPDATE-YTD - LOOK UP THIS EMPLOYEE ON THE EMPLOYEE
+005940*                   MASTER BY KEY, ADD THIS RUN'S FIGURES ONTO
+005950*                   WHATEVER YEAR-TO-DATE TOTALS ARE ALREADY
+005960*                   THERE (ZERO IF THIS IS THE EMPLOYEE'S FIRST
+005970*                   RUN), AND REWRITE OR WRITE THE RECORD.
+005980*-------------------------------------------------------------*
+005990 2060-UPDATE-YTD.
+006000     MOVE WS-EMPLOYEE-ID TO EMM-EMPLOYEE-ID
+006010     READ EMPLOYEE-MASTER
+006020         INVALID KEY
+006030             SET WS-NEW-MASTER-RECORD TO TRUE
+006040         NOT INVALID KEY
+006050             SET WS-EXISTING-MASTER-RECORD TO TRUE
+006060     END-READ
+006070     IF WS-EXISTING-MASTER-RECORD
+006080         MOVE EMM-YTD-GROSS      TO WS-YTD-GROSS
+006090         MOVE EMM-YTD-INCOME-TAX TO WS-YTD-INCOME-TAX
+006100         MOVE EMM-YTD-SOC-SEC    TO WS-YTD-SOC-SEC
+006110         MOVE EMM-YTD-HEALTH-INS TO WS-YTD-HEALTH-INS
+006120         MOVE EMM-YTD-WITHHELD   TO WS-YTD-WITHHELD
+006130         MOVE EMM-YTD-NET-PAY    TO WS-YTD-NET-PAY
+006140     ELSE
+006150         MOVE ZERO TO WS-YTD-GROSS
+006160         MOVE ZERO TO WS-YTD-INCOME-TAX
+006170         MOVE ZERO TO WS-YTD-SOC-SEC
+006180         MOVE ZERO TO WS-YTD-HEALTH-INS
+006190         MOVE ZERO TO WS-YTD-WITHHELD
+006200         MOVE ZERO TO WS-YTD-NET-PAY
+006210     END-IF
+006220     ADD WS-SALARY         TO WS-YTD-GROSS
+006230     ADD WS-TAX            TO WS-YTD-INCOME-TAX
+006240     ADD WS-SOC-SEC-TAX    TO WS-YTD-SOC-SEC
+006250     ADD WS-HEALTH-INS     TO WS-YTD-HEALTH-INS
+006260     ADD WS-TOTAL-WITHHELD TO WS-YTD-WITHHELD
+006270     ADD WS-NET-PAY        TO WS-YTD-NET-PAY
+006280     MOVE EMP-NAME          TO EMM-NAME
+006290     MOVE EMP-DEPT-CODE     TO EMM-DEPT-CODE
+006300     MOVE WS-YTD-GROSS      TO EMM-YTD-GROSS
+006310     MOVE WS-YTD-INCOME-TAX TO EMM-YTD-INCOME-TAX
+006320     MOVE WS-YTD-SOC-SEC    TO EMM-YTD-SOC-SEC
+006330     MOVE WS-YTD-HEALTH-INS TO EMM-YTD-HEALTH-INS
+006340     MOVE WS-YTD-WITHHELD   TO EMM-YTD-WITHHELD
+006350     MOVE WS-YTD-NET-PAY    TO EMM-YTD-NET-PAY
+006360     MOVE WS-RUN-DATE       TO EMM-LAST-RUN-DATE
+006370     IF WS-EXISTING-MASTER-RECORD
+006380         REWRITE EMPLOYEE-MASTER-RECORD
+006390     ELSE
+006400         WRITE EMPLOYEE-MASTER-RECORD
+006410     END-IF.
+006420 2060-EXIT.
+006430     EXIT.
+006440*
+006450*-------------------------------------------------------------*
+006460* 2090-WRITE-CHECKPOINT - RECORD PROGRESS AFTER THIS EMPLOYEE
+006470*                         SO AN INTERRUPTED RUN CAN RESUME
+006480*                         WITHOUT REPROCESSING IT
+006490*-------------------------------------------------------------*
+006500 2090-WRITE-CHECKPOINT.
+006510     MOVE WS-RUN-DATE             TO CKPT-RUN-DATE
+006520     MOVE WS-EMPLOYEE-ID          TO CKPT-LAST-EMPLOYEE-ID
+006530     MOVE WS-RECORD-COUNT         TO CKPT-RECORD-COUNT
+006540     MOVE WS-REJECT-COUNT         TO CKPT-REJECT-COUNT
+006550     MOVE WS-TOTAL-TAX            TO CKPT-TOTAL-TAX
+006560     MOVE WS-GRAND-TOTAL-WITHHELD TO CKPT-TOTAL-WITHHELD
+006570     MOVE WS-ACTUAL-GROSS-TOTAL   TO CKPT-TOTAL-GROSS
+006580     WRITE CHECKPOINT-RECORD.
+006590 2090-EXIT.
+006600     EXIT.
+006610*
+006620*-------------------------------------------------------------*
+006630* 2100-READ-EMPLOYEE-FILE - GET NEXT SALARY RECORD
+006640*-------------------------------------------------------------*
+006650 2100-READ-EMPLOYEE-FILE.
+006660     READ EMPLOYEE-FILE
+006670         AT END
+006680             SET WS-END-OF-FILE TO TRUE
+006690     END-READ
+006700     IF WS-NOT-END-OF-FILE
+006710        AND EMP-RECORD-IS-TRAILER
+006720         PERFORM 2095-RECONCILE-CONTROL-TOTALS THRU 2095-EXIT
+006730         SET WS-END-OF-FILE TO TRUE
+006740     END-IF.
+006750 2100-EXIT.
+006760     EXIT.
+006770*
+006780*-------------------------------------------------------------*
+006790* 2095-RECONCILE-CONTROL-TOTALS - COMPARE THE RECORD COUNT,
+006800*                                 SALARY CONTROL TOTAL, AND
+006810*                                 EXPECTED TAX TOTAL CARRIED ON
+006820*                                 THE TRAILER RECORD AGAINST
+006830*                                 WHAT THIS RUN ACTUALLY SAW
+006840*-------------------------------------------------------------*
+006850 2095-RECONCILE-CONTROL-TOTALS.
+006860     MOVE TRL-RECORD-COUNT  TO WS-EXPECTED-RECORD-COUNT
+006870     MOVE TRL-CONTROL-TOTAL TO WS-EXPECTED-CONTROL-TOTAL
+006880     MOVE TRL-EXPECTED-TAX  TO WS-EXPECTED-TAX-TOTAL
+006890     MOVE WS-EXPECTED-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT-ED
+006900     MOVE WS-EXPECTED-CONTROL-TOTAL
+006910         TO WS-EXPECTED-CONTROL-TOTAL-ED
+006920     MOVE WS-EXPECTED-TAX-TOTAL TO WS-EXPECTED-TAX-TOTAL-ED
+006930     MOVE WS-ACTUAL-GROSS-TOTAL TO WS-ACTUAL-GROSS-TOTAL-ED
+006940     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+006950     MOVE WS-TOTAL-TAX TO WS-TOTAL-TAX-ED
+006960     SET WS-RECON-IN-BALANCE TO TRUE
+006970     IF WS-RECORD-COUNT NOT = WS-EXPECTED-RECORD-COUNT
+006980         SET WS-RECON-OUT-OF-BALANCE TO TRUE
+006990         COMPUTE WS-RECORD-COUNT-DELTA =
+007000             WS-EXPECTED-RECORD-COUNT - WS-RECORD-COUNT
+007010         MOVE WS-RECORD-COUNT-DELTA TO WS-RECORD-COUNT-DELTA-ED
+007020         MOVE SPACES TO TAX-REPORT-TEXT-LINE
+007030         STRING "*** RECORD COUNT OUT OF BALANCE - EXP "
+007040                 WS-EXPECTED-RECORD-COUNT-ED
+007050                 " ACT " WS-RECORD-COUNT-ED
+007060                 " DELTA " WS-RECORD-COUNT-DELTA-ED " ***"
+007070             DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+007080         WRITE TAX-REPORT-RECORD
+007090     END-IF
+007100     IF WS-ACTUAL-GROSS-TOTAL NOT = WS-EXPECTED-CONTROL-TOTAL
+007110         SET WS-RECON-OUT-OF-BALANCE TO TRUE
+007120         COMPUTE WS-CONTROL-TOTAL-DELTA =
+007130             WS-EXPECTED-CONTROL-TOTAL - WS-ACTUAL-GROSS-TOTAL
+007140         MOVE WS-CONTROL-TOTAL-DELTA TO WS-CONTROL-TOTAL-DELTA-ED
+007150         MOVE SPACES TO TAX-REPORT-TEXT-LINE
+007160         STRING "*** CONTROL TOTAL OUT OF BALANCE - EXP "
+007170                 WS-EXPECTED-CONTROL-TOTAL-ED
+007180                 " ACT " WS-ACTUAL-GROSS-TOTAL-ED
+007190                 " DELTA " WS-CONTROL-TOTAL-DELTA-ED " ***"
+007200             DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+007210         WRITE TAX-REPORT-RECORD
+007220     END-IF
+007230     IF WS-TOTAL-TAX NOT = WS-EXPECTED-TAX-TOTAL
+007240         SET WS-RECON-OUT-OF-BALANCE TO TRUE
+007250         COMPUTE WS-TAX-TOTAL-DELTA =
+007260             WS-EXPECTED-TAX-TOTAL - WS-TOTAL-TAX
+007270         MOVE WS-TAX-TOTAL-DELTA TO WS-TAX-TOTAL-DELTA-ED
+007280         MOVE SPACES TO TAX-REPORT-TEXT-LINE
+007290         STRING "*** TAX TOTAL OUT OF BALANCE - EXP "
+007300                 WS-EXPECTED-TAX-TOTAL-ED
+007310                 " ACT " WS-TOTAL-TAX-ED
+007320                 " DELTA " WS-TAX-TOTAL-DELTA-ED " ***"
+007330             DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+007340         WRITE TAX-REPORT-RECORD
+007350     END-IF
+007360     IF WS-RECON-IN-BALANCE
+007370         MOVE SPACES TO TAX-REPORT-TEXT-LINE
+007380         STRING "TRAILER RECONCILIATION - IN BALANCE"
+007390             DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+007400         WRITE TAX-REPORT-RECORD
+007410     END-IF.
+007420 2095-EXIT.
+007430     EXIT.
+007440*
+007450*-------------------------------------------------------------*
+007460* 2110-SKIP-PROCESSED-EMPLOYEES - ON RESTART, ADVANCE PAST
+007470*                                 EMPLOYEES ALREADY HANDLED BY
+007480*                                 THE INTERRUPTED RUN
+007490*-------------------------------------------------------------*
+007500 2110-SKIP-PROCESSED-EMPLOYEES.
+007510     PERFORM 2100-READ-EMPLOYEE-FILE THRU 2100-EXIT
+007520         UNTIL WS-END-OF-FILE
+007530            OR EMP-ID > WS-LAST-CKPT-EMPLOYEE-ID.
+007540 2110-EXIT.
+007550     EXIT.
+007560*
+007570*=============================================================*
+007580* 2500-PROCESS-INTERACTIVE - ORIGINAL SINGLE-SALARY FALLBACK
+007590*=============================================================*
+007600 2500-PROCESS-INTERACTIVE.
+007610     ADD 1 TO WS-EMPLOYEE-ID
+007620     PERFORM 3000-ASK-SALARY THRU 3000-EXIT
+007630     PERFORM 3100-VALIDATE-SALARY THRU 3100-EXIT
+007640     PERFORM 3200-REPROMPT-SALARY THRU 3200-EXIT
+007650         UNTIL WS-SALARY-VALID
+007660     PERFORM 4000-CALCTAX THRU 4000-EXIT
+007670     PERFORM 4200-ITEMIZE-DEDUCTIONS THRU 4200-EXIT
+007680     PERFORM 5000-DISPLAY-RESULT THRU 5000-EXIT
+007690     IF WS-NEEDS-REVIEW
+007700         PERFORM 5200-FLAG-FOR-REVIEW THRU 5200-EXIT
+007710     END-IF.
+007720 2500-EXIT.
+007730     EXIT.
+007740*
+007750*=============================================================*
+007760* 3000-ASK-SALARY - PROMPT THE OPERATOR FOR ONE SALARY
+007770*=============================================================*
+007780 3000-ASK-SALARY.
+007790     DISPLAY WS-MESSAGE
+007800     MOVE SPACES TO WS-SALARY-INPUT
+007810     ACCEPT WS-SALARY-INPUT
+007820     IF WS-SALARY-INPUT = SPACES
+007830         MOVE ZERO TO WS-SALARY
+007840     ELSE
+007850         MOVE WS-SALARY-INPUT TO WS-SALARY
+007860     END-IF.
+007870 3000-EXIT.
+007880     EXIT.
+007890*
+007900*-------------------------------------------------------------*
+007910* 3100-VALIDATE-SALARY - REJECT ZERO SALARIES AND FLAG ANY
+007920*                        SALARY OVER THE SANITY CEILING
+007930*-------------------------------------------------------------*
+007940 3100-VALIDATE-SALARY.
+007950     SET WS-SALARY-VALID TO TRUE
+007960     SET WS-REVIEW-NOT-NEEDED TO TRUE
+007970     IF WS-SALARY = ZERO
+007980         SET WS-SALARY-INVALID TO TRUE
+007990     ELSE
+008000         IF WS-SALARY > WS-SALARY-CEILING
+008010             SET WS-NEEDS-REVIEW TO TRUE
+008020         END-IF
+008030     END-IF.
+008040 3100-EXIT.
+008050     EXIT.
+008060*
+008070*-------------------------------------------------------------*
+008080* 3200-REPROMPT-SALARY - RE-ASK THE OPERATOR FOR A VALID SALARY
+008090*-------------------------------------------------------------*
+008100 3200-REPROMPT-SALARY.
+008110     MOVE "Invalid salary - must not be zero. Enter salary"
+008120         TO WS-MESSAGE
+008130     PERFORM 3000-ASK-SALARY THRU 3000-EXIT
+008140     PERFORM 3100-VALIDATE-SALARY THRU 3100-EXIT.
+008150 3200-EXIT.
+008160     EXIT.
+008170*
+008180*=============================================================*
+008190* 4000-CALCTAX - CALCULATE TAX ON THE CURRENT SALARY USING
+008200*                THE GRADUATED WITHHOLDING BRACKET TABLE
+008210*=============================================================*
+008220 4000-CALCTAX.
+008230     MOVE ZERO TO WS-TAX
+008240     MOVE ZERO TO WS-PRIOR-CEILING
+008250     PERFORM 4100-APPLY-BRACKET THRU 4100-EXIT
+008260         VARYING WS-BRACKET-IDX FROM 1 BY 1
+008270         UNTIL WS-BRACKET-IDX > 5
+008280            OR WS-PRIOR-CEILING NOT LESS THAN WS-SALARY.
+008290 4000-EXIT.
+008300     EXIT.
+008310*
+008320*-------------------------------------------------------------*
+008330* 4100-APPLY-BRACKET - TAX THE SLICE OF SALARY FALLING IN THE
+008340*                      CURRENT BRACKET AND ADD IT TO WS-TAX
+008350*-------------------------------------------------------------*
+008360 4100-APPLY-BRACKET.
+008370     IF WS-SALARY > WS-BRACKET-CEILING (WS-BRACKET-IDX)
+008380         COMPUTE WS-BAND-AMOUNT =
+008390             WS-BRACKET-CEILING (WS-BRACKET-IDX)
+008400                 - WS-PRIOR-CEILING
+008410     ELSE
+008420         COMPUTE WS-BAND-AMOUNT =
+008430             WS-SALARY - WS-PRIOR-CEILING
+008440     END-IF
+008450     COMPUTE WS-TAX ROUNDED = WS-TAX +
+008460         (WS-BAND-AMOUNT * WS-BRACKET-RATE (WS-BRACKET-IDX))
+008470     MOVE WS-BRACKET-CEILING (WS-BRACKET-IDX) TO WS-PRIOR-CEILING.
+008480 4100-EXIT.
+008490     EXIT.
+008500*
+008510*=============================================================*
+008520* 4200-ITEMIZE-DEDUCTIONS - APPLY THE FLAT-RATE DEDUCTIONS ON
+008530*                           TOP OF INCOME TAX AND SUM THEM
+008540*=============================================================*
+008550 4200-ITEMIZE-DEDUCTIONS.
+008560     COMPUTE WS-SOC-SEC-TAX ROUNDED =
+008570         WS-SALARY * WS-SOC-SEC-RATE
+008580     COMPUTE WS-HEALTH-INS ROUNDED =
+008590         WS-SALARY * WS-HEALTH-INS-RATE
+008600     COMPUTE WS-TOTAL-WITHHELD =
+008610         WS-TAX + WS-SOC-SEC-TAX + WS-HEALTH-INS.
+008620 4200-EXIT.
+008630     EXIT.
+008640*
+008650*=============================================================*
+008660* 5000-DISPLAY-RESULT - WRITE THE EMPLOYEE'S DETAIL LINE TO
+008670*                       THE TAX REPORT
+008680*=============================================================*
+008690 5000-DISPLAY-RESULT.
+008700     ADD 1 TO WS-RECORD-COUNT
+008710     ADD WS-TAX TO WS-TOTAL-TAX
+008720     ADD WS-TOTAL-WITHHELD TO WS-GRAND-TOTAL-WITHHELD
+008730     COMPUTE WS-NET-PAY = WS-SALARY - WS-TOTAL-WITHHELD
+008740     MOVE SPACES TO TAX-REPORT-RECORD
+008750     MOVE WS-EMPLOYEE-ID TO TR-EMPLOYEE-ID
+008760     MOVE WS-SALARY TO TR-SALARY
+008770     MOVE WS-TAX TO TR-INCOME-TAX
+008780     MOVE WS-SOC-SEC-TAX TO TR-SOC-SEC
+008790     MOVE WS-HEALTH-INS TO TR-HEALTH-INS
+008800     MOVE WS-TOTAL-WITHHELD TO TR-TOTAL-WITHHELD
+008810     MOVE WS-NET-PAY TO TR-NET-PAY
+008820     MOVE WS-RUN-DATE TO TR-RUN-DATE
+008830     WRITE TAX-REPORT-RECORD.
+008840 5000-EXIT.
+008850     EXIT.
+008860*
+008870*-------------------------------------------------------------*
+008880* 5100-REJECT-RECORD - LOG A SALARY THAT FAILED VALIDATION
+008890*                      WITHOUT RUNNING IT THROUGH CALCTAX
+008900*-------------------------------------------------------------*
+008910 5100-REJECT-RECORD.
+008920     ADD 1 TO WS-RECORD-COUNT
+008930     ADD 1 TO WS-REJECT-COUNT
+008940     MOVE WS-EMPLOYEE-ID TO WS-EMPLOYEE-ID-ED
+008950     MOVE SPACES TO TAX-REPORT-TEXT-LINE
+008960     STRING "EMPLOYEE " WS-EMPLOYEE-ID-ED
+008970             " SALARY REJECTED - ZERO OR INVALID VALUE"
+008980         DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+008990     WRITE TAX-REPORT-RECORD.
+009000 5100-EXIT.
+009010     EXIT.
+009020*
+009030*-------------------------------------------------------------*
+009040* 5200-FLAG-FOR-REVIEW - NOTE A SALARY OVER THE SANITY CEILING
+009050*-------------------------------------------------------------*
+009060 5200-FLAG-FOR-REVIEW.
+009070     MOVE WS-EMPLOYEE-ID TO WS-EMPLOYEE-ID-ED
+009080     MOVE SPACES TO TAX-REPORT-TEXT-LINE
+009090     STRING "  *** EMPLOYEE " WS-EMPLOYEE-ID-ED
+009100             " SALARY EXCEEDS REVIEW CEILING - MANUAL "
+009110             "REVIEW REQUIRED ***"
+009120         DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+009130     WRITE TAX-REPORT-RECORD.
+009140 5200-EXIT.
+009150     EXIT.
+009160*
+009170*=============================================================*
+009180* 9000-TERMINATE - WRITE THE CONTROL TOTAL, CLOSE FILES,
+009190*                  AND FINISH THE RUN
+009200*=============================================================*
+009210 9000-TERMINATE.
+009220     MOVE SPACES TO TAX-REPORT-TEXT-LINE
+009230     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+009240     MOVE WS-TOTAL-TAX TO WS-TOTAL-TAX-ED
+009250     MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED
+009260     MOVE WS-GRAND-TOTAL-WITHHELD TO WS-GRAND-TOTAL-WH-ED
+009270     STRING "EMPLOYEES PROCESSED: " WS-RECORD-COUNT-ED
+009280             "   TOTAL INCOME TAX: " WS-TOTAL-TAX-ED
+009290             "   TOTAL WITHHELD: " WS-GRAND-TOTAL-WH-ED
+009300             "   REJECTED: " WS-REJECT-COUNT-ED
+009310         DELIMITED BY SIZE INTO TAX-REPORT-TEXT-LINE
+009320     WRITE TAX-REPORT-RECORD
+009330     IF WS-REJECT-COUNT > 0
+009340         OR WS-RECON-OUT-OF-BALANCE
+009350         MOVE 4 TO RETURN-CODE
+009360     END-IF
+009370     CLOSE TAX-REPORT-FILE
+009380     IF WS-BATCH-MODE
+009390         CLOSE EMPLOYEE-FILE
+009400         CLOSE EMPLOYEE-MASTER
+009410         CLOSE CHECKPOINT-FILE
+009420     END-IF
+009430     DISPLAY "Run complete. See tax report for results.".
+009440 9000-EXIT.
+009450     EXIT.
