@@ -0,0 +1,74 @@
+//PAYNITE  JOB (PAY0100),'NIGHTLY PAYROLL CYCLE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* PAYNITE - NIGHTLY PAYROLL BATCH CYCLE.
+//*
+//*           STEP010  BUILDS THE DAY'S EMPLOYEE FILE FROM THE
+//*                     TIME AND ATTENDANCE FEED.
+//*           STEP020  RUNS TAXES AGAINST THAT FILE, UPDATING EACH
+//*                     EMPLOYEE'S YEAR-TO-DATE TOTALS ON THE
+//*                     INDEXED EMPLOYEE MASTER IN PLACE AND
+//*                     PRODUCING THE PRINTABLE TAX REPORT.
+//*           STEP030  POSTS THE WITHHOLDING TOTALS TO THE
+//*                     GENERAL LEDGER.
+//*
+//*           EACH STEP IS CONDITIONED ON THE PRIOR STEP'S RETURN
+//*           CODE SO A FAILED STEP STOPS THE CYCLE RATHER THAN
+//*           POSTING AGAINST A SHORT OR MISSING TAX RUN.
+//*
+//*           IF STEP020 ENDS ABNORMALLY, ITS CHECKPOINT FILE IS
+//*           KEPT (DISP=(MOD,DELETE,KEEP)) RATHER THAN DELETED, AND
+//*           THE TAX REPORT IS KEPT TOO (DISP=(NEW,CATLG,KEEP)) SO
+//*           THE RESTARTED RUN CAN OPEN IT EXTEND AND CONTINUE
+//*           APPENDING TO IT.  OPERATIONS RESTARTS THIS JOB WITH
+//*           RESTART=STEP020 ON THE JOB CARD; TAXES FINDS THE KEPT
+//*           CHECKPOINT ON STARTUP AND RESUMES AFTER THE LAST
+//*           EMPLOYEE IT COMPLETED INSTEAD OF REPROCESSING OR
+//*           DOUBLE-COUNTING ANYONE.  ON A CLEAN COMPLETION THE
+//*           CHECKPOINT FILE IS DELETED SO THE NEXT NIGHT STARTS
+//*           WITH NONE CARRIED OVER.
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PAYGEN
+//*-------------------------------------------------------------*
+//* BUILD TODAY'S EMPLOYEE FILE FROM THE TIME/ATTENDANCE FEED.
+//*-------------------------------------------------------------*
+//TIMEFEED DD   DSN=PAYROLL.DAILY.TIMEFEED,DISP=SHR
+//EMPFILE  DD   DSN=PAYROLL.DAILY.EMPFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=TAXES,COND=(0,NE,STEP010)
+//*-------------------------------------------------------------*
+//* COMPUTE WITHHOLDING AND WRITE THE PRINTABLE TAX REPORT.  THE
+//* EMPLOYEE MASTER IS AN INDEXED (KSDS) FILE KEYED BY EMPLOYEE
+//* ID, PRE-ALLOCATED BY IDCAMS AND MAINTAINED IN PLACE RUN OVER
+//* RUN - EACH EMPLOYEE'S YEAR-TO-DATE TOTALS ARE UPDATED BY A
+//* KEYED READ/REWRITE RATHER THAN BY REBUILDING THE WHOLE FILE.
+//*-------------------------------------------------------------*
+//EMPFILE  DD   DSN=PAYROLL.DAILY.EMPFILE,DISP=SHR
+//TAXRPT   DD   DSN=PAYROLL.DAILY.TAXRPT,
+//             DISP=(NEW,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=27000)
+//EMPMSTR  DD   DSN=PAYROLL.MASTER.EMPLOYEE,DISP=SHR
+//CKPTFILE DD   DSN=PAYROLL.DAILY.CKPTFILE,
+//             DISP=(MOD,DELETE,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=27450)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=GLPOST,COND=(0,NE,STEP020)
+//*-------------------------------------------------------------*
+//* POST THE WITHHOLDING CONTROL TOTALS FROM THE TAX REPORT TO
+//* THE GENERAL LEDGER.
+//*-------------------------------------------------------------*
+//TAXRPT   DD   DSN=PAYROLL.DAILY.TAXRPT,DISP=SHR
+//GLPOST   DD   DSN=PAYROLL.GL.POSTINGS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//*
